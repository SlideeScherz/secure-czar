@@ -1,68 +1,1065 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAESAR-CIPHER.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-         01 inputstring PIC A(10) VALUE "HelloWorld".
-         01 ciphered PIC A(10) VALUE "HelloWorld".
-         01 deciphered PIC A(10) VALUE "HelloWorld".
-         01 k PIC 99 VALUE 4.
-         01 i PIC 99 VALUE 1.
-         01 i2 PIC 99 VALUE 1.
-         01 n PIC 99.
-         01 temp PIC A(1).
-         01 aKey PIC 999.
-         01 head PIC 999.
-               
-       PROCEDURE DIVISION.
-
-       begin.
-
-           MOVE FUNCTION LENGTH(inputstring) TO n.
-        
-           PERFORM encrypt WITH TEST AFTER UNTIL i > n.
-           DISPLAY "Encrypt: " inputstring " => " ciphered.
-        
-           MOVE 1 TO i.
-           MOVE ciphered TO inputstring.
-           COMPUTE k = (26 - k).
-           PERFORM encrypt WITH TEST AFTER UNTIL i > n.
-           MOVE ciphered TO deciphered.
-           DISPLAY "Decrypt: " inputstring  " => " deciphered.
-    
-           DISPLAY "Solve : ".
-           MOVE 1 TO k.
-           PERFORM solve WITH TEST AFTER UNTIL i2 > 26.
-    
-           STOP RUN.
-   
-       encrypt.
-            
-           IF k > 26 THEN
-              MOVE FUNCTION MOD(k, 26) TO k.
-           
-           MOVE FUNCTION ORD(ciphered(i:1)) TO aKey.
-
-           IF aKey > 91 THEN
-               MOVE 98 TO head
-           ELSE
-               MOVE 66 TO head
-           END-IF.
-           
-           COMPUTE aKey = (aKey + k - head).
-           MOVE FUNCTION MOD(aKey, 26) TO aKey.
-           ADD head TO aKey.
-
-           MOVE FUNCTION CHAR(aKey) TO ciphered(i:1).
-        
-           ADD 1 TO i.
-
-       solve.
-
-           MOVE 1 TO i.
-           PERFORM encrypt WITH TEST AFTER UNTIL i > n.
-      
-           DISPLAY i2 " " inputstring.
-           ADD 1 TO i2.
-
-       END PROGRAM CAESAR-CIPHER.         
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     CAESAR-CIPHER.
+000120 AUTHOR.         S M SCHERZ.
+000130 INSTALLATION.   BATCH SYSTEMS GROUP.
+000140 DATE-WRITTEN.   08/09/26.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    MODIFICATION HISTORY
+000180*    DATE       INIT  DESCRIPTION
+000190*    08/09/26   SMS   CONVERTED FROM A SINGLE HARDCODED STRING
+000200*                     TO A FILE-DRIVEN BATCH JOB. MESSAGES ARE
+000210*                     NOW READ FROM CIPHIN AND WRITTEN TO
+000220*                     CIPHOUT, ONE RECORD PER OVERNIGHT EXTRACT
+000230*                     MESSAGE, INSTEAD OF RECOMPILING FOR EVERY
+000240*                     MESSAGE.
+000250*    08/09/26   SMS   ADDED CIPHPARM CONTROL CARD AND A KEYWORD
+000260*                     (VIGENERE-STYLE) KEYING MODE ALONGSIDE THE
+000270*                     EXISTING SINGLE-SHIFT KEY.
+000280*    08/09/26   SMS   ADDED A VALIDATION PASS AHEAD OF THE CIPHER
+000290*                     LOGIC. RECORDS THAT FAIL VALIDATION ARE
+000300*                     ROUTED TO CIPHREJ WITH A REASON CODE AND
+000310*                     LISTED ON THE CIPHXRPT EXCEPTIONS REPORT
+000320*                     INSTEAD OF BEING CIPHERED.
+000330*    08/09/26   SMS   ADDED AN AUDIT LOG (CIPHAUD) SO EVERY RUN
+000340*                     RECORDS ITS DATE, TIME, OPERATOR, KEY, AND
+000350*                     RECORD COUNTS. OPERATOR ID NOW COMES FROM
+000360*                     THE CONTROL CARD.
+000370*    08/09/26   SMS   ADDED A DECRYPT-ROUNDTRIP RECONCILIATION
+000380*                     PASS. EACH CIPHERED RECORD IS DECIPHERED
+000390*                     BACK AND COMPARED TO THE ORIGINAL TEXT, WITH
+000400*                     MISMATCHES LISTED ON A NEW CIPHRCON REPORT.
+000410*    08/09/26   SMS   REPLACED THE OLD BRUTE-FORCE SOLVE DUMP WITH
+000420*                     A FREQUENCY-ANALYSIS CANDIDATE REPORT
+000430*                     (CIPHSOLV). EACH OF THE 26 SHIFTS IS SCORED
+000440*                     AGAINST STANDARD ENGLISH LETTER FREQUENCY
+000450*                     AND LISTED MOST-LIKELY-KEY FIRST. APPLIES
+000460*                     ONLY TO SINGLE-SHIFT-MODE RUNS.
+000470*    08/09/26   SMS   ADDED CHECKPOINT/RESTART SUPPORT. CIPHCKPT
+000480*                     IS REWRITTEN EVERY 100 RECORDS WITH THE
+000490*                     LAST COMPLETED SEQUENCE NUMBER. A RESTART
+000500*                     FLAG ON THE CONTROL CARD SKIPS RECORDS
+000510*                     ALREADY COMPLETED ON THE NEXT RUN.
+000520*    08/09/26   SMS   CAPTURED THE RUN'S ELAPSED TIME (CZ-AUD-
+000530*                     RUN-DURATION ON THE AUDIT RECORD) FOR THE
+000540*                     NEW CIPHSUMM DAILY CONTROL REPORT.
+000550*    08/09/26   SMS   2200-ENCIPHER-RECORD AND 2400-RECONCILE-
+000560*                     RECORD NOW CALL "CIPHENGN" (COPY CZENGPRM)
+000570*                     FOR THE ACTUAL CHARACTER SHIFTING INSTEAD OF
+000580*                     KEEPING THIS PROGRAM'S OWN COPY OF THAT
+000590*                     LOGIC, SO THE SHIFT/CLASSIFY RULES LIVE IN
+000600*                     ONE PLACE. ALSO FIXED A LEADING-SPACE
+000610*                     UNDERCOUNT IN THE TEXT-LENGTH CALCULATION
+000620*                     (TRIM WAS STRIPPING BOTH ENDS INSTEAD OF
+000630*                     JUST THE TRAILING PAD) AND STOPPED COUNTING
+000640*                     RESTART-SKIPPED RECORDS TWICE IN CZ-RECS-
+000650*                     READ. CIPHOUT-RECORD'S LENGTH WAS CORRECTED
+000660*                     TO MATCH CZ-CIPHER-RECORD, AND CIPHIN/
+000670*                     CIPHOUT OPENS ARE NOW STATUS-CHECKED SO A
+000680*                     MISSING OR UNREADABLE FILE FAILS THE JOB
+000690*                     CLEANLY INSTEAD OF ABENDING ON THE FIRST
+000700*                     READ OR WRITE.
+000710*    08/09/26   SMS   CZ-ENG-RETURN-CODE FROM CIPHENGN WAS NEVER
+000720*                     TESTED, SO A BAD MODE OR BLANK KEYWORD LEFT
+000730*                     CZ-ENG-RESULT-TEXT STALE AND CAESAR-CIPHER
+000740*                     MOVED IT ALONG ANYWAY. 2200-ENCIPHER-RECORD
+000750*                     NOW REJECTS THE RECORD WHEN CIPHENGN COMES
+000760*                     BACK NOT CZ-ENG-OK, AND 2400-RECONCILE-
+000770*                     RECORD REPORTS AN ENGINE FAILURE ON CIPHRCON
+000780*                     RATHER THAN TREATING IT AS A TEXT MISMATCH.
+000790*                    ALSO SEEDED CZ-RECS-READ/WRITTEN/REJECTED
+000800*                    FROM THE CHECKPOINT ON A RESTART SO THE
+000810*                    FINAL AUDIT RECORD AND CIPHCTL REFLECT THE
+000820*                    WHOLE FILE, NOT JUST THE RESTARTED SEGMENT.
+000830*    08/09/26   SMS   A RESTART RUN WAS OPENING CIPHOUT AND THE
+000840*                     REPORT FILES OUTPUT, WHICH TRUNCATES
+000850*                     WHATEVER THE INTERRUPTED RUN HAD ALREADY
+000860*                     WRITTEN TO THEM. 1300-OPEN-OUTPUT-FILES NOW
+000870*                     OPENS THEM EXTEND ON A RESTART (FALLING
+000880*                     BACK TO OUTPUT IF EXTEND FAILS, THE SAME
+000890*                     PATTERN 8100-WRITE-AUDIT-RECORD USES FOR
+000900*                     CIPHAUD), AND THE REPORT HEADINGS ARE ONLY
+000910*                     WRITTEN ON A NON-RESTART RUN SO A RESTART
+000920*                     DOESN'T INTERLEAVE A SECOND HEADING INTO
+000930*                     THE MIDDLE OF THE APPENDED REPORT. ALSO,
+000940*                     1100-READ-PARM-CARD NOW CHECKS THE OPEN
+000950*                     STATUS ON CIPHPARM DIRECTLY INSTEAD OF
+000960*                     RELYING ON THE READ'S AT END TO COVER A
+000970*                     MISSING FILE -- A MISSING CIPHPARM FAILED
+000980*                     THE OPEN BUT LEFT THE SUBSEQUENT READ
+000990*                     STATUS NEITHER AT-END NOR SUCCESSFUL, SO
+001000*                     THE DOCUMENTED DEFAULT PARM SET NEVER TOOK
+001010*                     EFFECT.
+001020******************************************************************
+001030 ENVIRONMENT DIVISION.
+001040 CONFIGURATION SECTION.
+001050 INPUT-OUTPUT SECTION.
+001060 FILE-CONTROL.
+001070     SELECT CIPHIN  ASSIGN TO "CIPHIN"
+001080            ORGANIZATION IS LINE SEQUENTIAL
+001090            FILE STATUS IS CZ-CIPHIN-STATUS.
+001100
+001110     SELECT CIPHOUT ASSIGN TO "CIPHOUT"
+001120            ORGANIZATION IS LINE SEQUENTIAL
+001130            FILE STATUS IS CZ-CIPHOUT-STATUS.
+001140
+001150     SELECT CIPHPARM ASSIGN TO "CIPHPARM"
+001160            ORGANIZATION IS LINE SEQUENTIAL
+001170            FILE STATUS IS CZ-CIPHPARM-STATUS.
+001180
+001190     SELECT CIPHREJ ASSIGN TO "CIPHREJ"
+001200            ORGANIZATION IS LINE SEQUENTIAL
+001210            FILE STATUS IS CZ-CIPHREJ-STATUS.
+001220
+001230     SELECT CIPHXRPT ASSIGN TO "CIPHXRPT"
+001240            ORGANIZATION IS LINE SEQUENTIAL
+001250            FILE STATUS IS CZ-CIPHXRPT-STATUS.
+001260
+001270     SELECT CIPHAUD ASSIGN TO "CIPHAUD"
+001280            ORGANIZATION IS LINE SEQUENTIAL
+001290            FILE STATUS IS CZ-CIPHAUD-STATUS.
+001300
+001310     SELECT CIPHRCON ASSIGN TO "CIPHRCON"
+001320            ORGANIZATION IS LINE SEQUENTIAL
+001330            FILE STATUS IS CZ-CIPHRCON-STATUS.
+001340
+001350     SELECT CIPHSOLV ASSIGN TO "CIPHSOLV"
+001360            ORGANIZATION IS LINE SEQUENTIAL
+001370            FILE STATUS IS CZ-CIPHSOLV-STATUS.
+001380
+001390     SELECT CIPHCKPT ASSIGN TO "CIPHCKPT"
+001400            ORGANIZATION IS LINE SEQUENTIAL
+001410            FILE STATUS IS CZ-CIPHCKPT-STATUS.
+001420
+001430 DATA DIVISION.
+001440 FILE SECTION.
+001450 FD  CIPHIN
+001460     RECORDING MODE IS F.
+001470 01  CIPHIN-RECORD              PIC X(72).
+001480
+001490 FD  CIPHOUT
+001500     RECORDING MODE IS F.
+001510 01  CIPHOUT-RECORD             PIC X(94).
+001520
+001530 FD  CIPHPARM
+001540     RECORDING MODE IS F.
+001550 01  CIPHPARM-RECORD            PIC X(32).
+001560
+001570 FD  CIPHREJ
+001580     RECORDING MODE IS F.
+001590 01  CIPHREJ-RECORD             PIC X(117).
+001600
+001610 FD  CIPHXRPT
+001620     RECORDING MODE IS F.
+001630 01  CIPHXRPT-RECORD            PIC X(80).
+001640
+001650 FD  CIPHAUD
+001660     RECORDING MODE IS F.
+001670 01  CIPHAUD-RECORD             PIC X(72).
+001680
+001690 FD  CIPHRCON
+001700     RECORDING MODE IS F.
+001710 01  CIPHRCON-RECORD            PIC X(80).
+001720
+001730 FD  CIPHSOLV
+001740     RECORDING MODE IS F.
+001750 01  CIPHSOLV-RECORD            PIC X(80).
+001760
+001770 FD  CIPHCKPT
+001780     RECORDING MODE IS F.
+001790 01  CIPHCKPT-RECORD            PIC X(24).
+001800
+001810 WORKING-STORAGE SECTION.
+001820******************************************************************
+001830*    RECORD WORK AREAS - COPYBOOKS
+001840******************************************************************
+001850     COPY czmsgrec.
+001860
+001870     COPY czciprec.
+001880
+001890     COPY czparmrc.
+001900
+001910     COPY czrejrec.
+001920
+001930     COPY czaudrec.
+001940
+001950     COPY czckptrc.
+001960
+001970     COPY czengprm.
+001980
+001990******************************************************************
+002000*    FILE STATUS AND SWITCHES
+002010******************************************************************
+002020 77  CZ-CIPHIN-STATUS           PIC X(02) VALUE SPACES.
+002030     88  CZ-CIPHIN-OK                     VALUE "00".
+002040     88  CZ-CIPHIN-EOF                    VALUE "10".
+002050
+002060 77  CZ-CIPHOUT-STATUS          PIC X(02) VALUE SPACES.
+002070     88  CZ-CIPHOUT-OK                    VALUE "00".
+002080
+002090 77  CZ-CIPHPARM-STATUS         PIC X(02) VALUE SPACES.
+002100     88  CZ-CIPHPARM-OK                   VALUE "00".
+002110
+002120 77  CZ-CIPHREJ-STATUS          PIC X(02) VALUE SPACES.
+002130     88  CZ-CIPHREJ-OK                    VALUE "00".
+002140
+002150 77  CZ-CIPHXRPT-STATUS         PIC X(02) VALUE SPACES.
+002160     88  CZ-CIPHXRPT-OK                   VALUE "00".
+002170
+002180 77  CZ-CIPHAUD-STATUS          PIC X(02) VALUE SPACES.
+002190     88  CZ-CIPHAUD-OK                    VALUE "00".
+002200
+002210 77  CZ-CIPHRCON-STATUS         PIC X(02) VALUE SPACES.
+002220     88  CZ-CIPHRCON-OK                   VALUE "00".
+002230
+002240 77  CZ-CIPHSOLV-STATUS         PIC X(02) VALUE SPACES.
+002250     88  CZ-CIPHSOLV-OK                   VALUE "00".
+002260
+002270 77  CZ-CIPHCKPT-STATUS         PIC X(02) VALUE SPACES.
+002280     88  CZ-CIPHCKPT-OK                   VALUE "00".
+002290
+002300 01  CZ-CURRENT-DATETIME.
+002310     05  CZ-CDT-DATE.
+002320         10  CZ-CDT-YEAR         PIC 9(04).
+002330         10  CZ-CDT-MONTH        PIC 9(02).
+002340         10  CZ-CDT-DAY          PIC 9(02).
+002350     05  CZ-CDT-TIME.
+002360         10  CZ-CDT-HOURS        PIC 9(02).
+002370         10  CZ-CDT-MINUTES      PIC 9(02).
+002380         10  CZ-CDT-SECONDS      PIC 9(02).
+002390     05  FILLER                  PIC X(07).
+002400
+002410 77  CZ-EOF-SWITCH              PIC X(01) VALUE "N".
+002420     88  CZ-END-OF-INPUT                  VALUE "Y".
+002430
+002440 77  CZ-VALID-SWITCH            PIC X(01) VALUE "Y".
+002450     88  CZ-RECORD-VALID                  VALUE "Y".
+002460
+002470 77  CZ-REASON-CODE             PIC X(05) VALUE SPACES.
+002480 77  CZ-REASON-TEXT             PIC X(40) VALUE SPACES.
+002490
+002500******************************************************************
+002510*    CIPHER CONTROL FIELDS
+002520******************************************************************
+002530 77  CZ-SHIFT-KEY               PIC 99    VALUE 4.
+002540 77  CZ-CHAR-INDEX              PIC 99    VALUE 1.
+002550 77  CZ-TEXT-LENGTH             PIC 99    VALUE 0.
+002560 77  CZ-CHAR-CODE               PIC 999   VALUE 0.
+002570 77  CZ-RANGE-BASE              PIC 999   VALUE 0.
+002580 77  CZ-CHAR-CLASS              PIC X(01) VALUE SPACE.
+002590     88  CZ-CHAR-IS-UPPER-ALPHA          VALUE "U".
+002600     88  CZ-CHAR-IS-LOWER-ALPHA          VALUE "L".
+002610     88  CZ-CHAR-IS-DIGIT                VALUE "D".
+002620     88  CZ-CHAR-IS-OTHER                VALUE "O".
+002630
+002640******************************************************************
+002650*    RUN TOTALS
+002660******************************************************************
+002670 77  CZ-RECS-READ               PIC 9(06) VALUE 0.
+002680 77  CZ-RECS-WRITTEN            PIC 9(06) VALUE 0.
+002690 77  CZ-RECS-REJECTED           PIC 9(06) VALUE 0.
+002700 77  CZ-RECS-RECONCILED         PIC 9(06) VALUE 0.
+002710 77  CZ-RECS-MISMATCHED         PIC 9(06) VALUE 0.
+002720 77  CZ-AUD-DATE-DISPLAY        PIC X(10) VALUE SPACES.
+002730 77  CZ-AUD-TIME-DISPLAY        PIC X(08) VALUE SPACES.
+002740
+002750******************************************************************
+002760*    RUN DURATION - START TIME SNAPSHOT AT 1000-INITIALIZE, END
+002770*    TIME SNAPSHOT AT 8100-WRITE-AUDIT-RECORD, BOTH IN SECONDS
+002780*    SINCE MIDNIGHT SO THE ELAPSED TIME IS A SIMPLE SUBTRACTION
+002790******************************************************************
+002800 77  CZ-RUN-START-SECS          PIC 9(06) VALUE 0.
+002810 77  CZ-RUN-END-SECS            PIC 9(06) VALUE 0.
+002820 77  CZ-RUN-DURATION-SECS       PIC 9(06) VALUE 0.
+002830
+002840******************************************************************
+002850*    CHECKPOINT/RESTART CONTROL
+002860******************************************************************
+002870 77  CZ-CHECKPOINT-INTERVAL     PIC 9(04) VALUE 0100.
+002880
+002890******************************************************************
+002900*    SOLVE FREQUENCY-ANALYSIS TABLES - USED TO SCORE THE 26
+002910*    CANDIDATE SHIFTS AGAINST STANDARD ENGLISH LETTER FREQUENCY
+002920*    INSTEAD OF DISPLAYING ALL 26 BRUTE-FORCE DECRYPTIONS.
+002930*    ENGLISH-FREQ VALUES ARE PERCENT OF LETTER OCCURRENCE TIMES
+002940*    100 (E.G. E = 12.02% IS STORED AS 1202), A THROUGH Z.
+002950******************************************************************
+002960 01  CZ-ENGLISH-FREQ-LITERALS.
+002970     05  FILLER                  PIC 9(04) VALUE 0812.
+002980     05  FILLER                  PIC 9(04) VALUE 0149.
+002990     05  FILLER                  PIC 9(04) VALUE 0271.
+003000     05  FILLER                  PIC 9(04) VALUE 0432.
+003010     05  FILLER                  PIC 9(04) VALUE 1202.
+003020     05  FILLER                  PIC 9(04) VALUE 0230.
+003030     05  FILLER                  PIC 9(04) VALUE 0203.
+003040     05  FILLER                  PIC 9(04) VALUE 0592.
+003050     05  FILLER                  PIC 9(04) VALUE 0731.
+003060     05  FILLER                  PIC 9(04) VALUE 0010.
+003070     05  FILLER                  PIC 9(04) VALUE 0069.
+003080     05  FILLER                  PIC 9(04) VALUE 0398.
+003090     05  FILLER                  PIC 9(04) VALUE 0261.
+003100     05  FILLER                  PIC 9(04) VALUE 0695.
+003110     05  FILLER                  PIC 9(04) VALUE 0768.
+003120     05  FILLER                  PIC 9(04) VALUE 0182.
+003130     05  FILLER                  PIC 9(04) VALUE 0011.
+003140     05  FILLER                  PIC 9(04) VALUE 0602.
+003150     05  FILLER                  PIC 9(04) VALUE 0628.
+003160     05  FILLER                  PIC 9(04) VALUE 0910.
+003170     05  FILLER                  PIC 9(04) VALUE 0288.
+003180     05  FILLER                  PIC 9(04) VALUE 0111.
+003190     05  FILLER                  PIC 9(04) VALUE 0209.
+003200     05  FILLER                  PIC 9(04) VALUE 0017.
+003210     05  FILLER                  PIC 9(04) VALUE 0211.
+003220     05  FILLER                  PIC 9(04) VALUE 0007.
+003230 01  CZ-ENGLISH-FREQ-TABLE REDEFINES CZ-ENGLISH-FREQ-LITERALS.
+003240     05  CZ-ENGLISH-FREQ         PIC 9(04) OCCURS 26 TIMES.
+003250
+003260 01  CZ-OBSERVED-FREQ-TABLE.
+003270     05  CZ-OBSERVED-FREQ        PIC 9(08) OCCURS 26 TIMES
+003280                                 VALUE ZERO.
+003290
+003300 01  CZ-CANDIDATE-TABLE.
+003310     05  CZ-CANDIDATE            OCCURS 26 TIMES.
+003320         10  CZ-CAND-SHIFT       PIC 9(02).
+003330         10  CZ-CAND-SCORE       PIC 9(12).
+003340         10  CZ-CAND-RANKED      PIC X(01) VALUE "N".
+003350             88  CZ-CAND-ALREADY-RANKED     VALUE "Y".
+003360
+003370 77  CZ-SOLV-I                  PIC 9(02) VALUE 0.
+003380 77  CZ-SOLV-K                  PIC 9(02) VALUE 0.
+003390 77  CZ-SOLV-IDX                PIC 9(02) VALUE 0.
+003400 77  CZ-SOLV-RANK               PIC 9(02) VALUE 0.
+003410 77  CZ-SOLV-BEST-SUB           PIC 9(02) VALUE 0.
+003420 77  CZ-SOLV-LETTER-OFFSET      PIC 9(02) VALUE 0.
+003430
+003440 PROCEDURE DIVISION.
+003450******************************************************************
+003460*    0000-MAINLINE
+003470******************************************************************
+003480 0000-MAINLINE.
+003490
+003500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003510     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+003520             UNTIL CZ-END-OF-INPUT.
+003530     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+003540
+003550     STOP RUN.
+003560
+003570******************************************************************
+003580*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+003590******************************************************************
+003600 1000-INITIALIZE.
+003610
+003620     MOVE FUNCTION CURRENT-DATE TO CZ-CURRENT-DATETIME.
+003630     COMPUTE CZ-RUN-START-SECS = (CZ-CDT-HOURS * 3600)
+003640         + (CZ-CDT-MINUTES * 60) + CZ-CDT-SECONDS.
+003650
+003660     OPEN INPUT  CIPHIN.
+003670     IF NOT CZ-CIPHIN-OK
+003680         DISPLAY "CAESAR-CIPHER CIPHIN OPEN FAILED, STATUS "
+003690             CZ-CIPHIN-STATUS
+003700         MOVE 16 TO RETURN-CODE
+003710         STOP RUN
+003720     END-IF.
+003730
+003740     PERFORM 1100-READ-PARM-CARD THRU 1100-EXIT.
+003750
+003760     PERFORM 1300-OPEN-OUTPUT-FILES THRU 1300-EXIT.
+003770
+003780     IF NOT CZ-PARM-RESTART-YES
+003790         PERFORM 1200-WRITE-RPT-HEADING THRU 1200-EXIT
+003800         PERFORM 1250-WRITE-RCON-HEADING THRU 1250-EXIT
+003810         PERFORM 1260-WRITE-SOLV-HEADING THRU 1260-EXIT
+003820     END-IF.
+003830
+003840     PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT.
+003850
+003860     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+003870
+003880 1000-EXIT.
+003890     EXIT.
+003900
+003910******************************************************************
+003920*    1100-READ-PARM-CARD - READ THE JOB CONTROL CARD THAT
+003930*                          SELECTS THE KEYING MODE AND KEY. A
+003940*                          MISSING CIPHPARM IS DETECTED OFF THE
+003950*                          OPEN STATUS DIRECTLY RATHER THAN LEFT
+003960*                          TO THE READ'S AT END, SINCE A FAILED
+003970*                          OPEN LEAVES THE READ NEITHER
+003980*                          SUCCESSFUL NOR AT END.
+003990******************************************************************
+004000 1100-READ-PARM-CARD.
+004010
+004020     OPEN INPUT CIPHPARM.
+004030     IF NOT CZ-CIPHPARM-OK
+004040         MOVE "S" TO CZ-PARM-MODE
+004050         MOVE 4   TO CZ-PARM-SHIFT-KEY
+004060         MOVE "N" TO CZ-PARM-RESTART-SWITCH
+004070     ELSE
+004080         READ CIPHPARM INTO CZ-PARM-RECORD
+004090             AT END
+004100                 MOVE "S" TO CZ-PARM-MODE
+004110                 MOVE 4   TO CZ-PARM-SHIFT-KEY
+004120                 MOVE "N" TO CZ-PARM-RESTART-SWITCH
+004130         END-READ
+004140         CLOSE CIPHPARM
+004150     END-IF.
+004160
+004170     IF CZ-PARM-RESTART-SWITCH NOT = "Y"
+004180         MOVE "N" TO CZ-PARM-RESTART-SWITCH
+004190     END-IF.
+004200
+004210     IF NOT CZ-PARM-MODE-KEYWORD
+004220         MOVE CZ-PARM-SHIFT-KEY TO CZ-SHIFT-KEY
+004230     END-IF.
+004240
+004250 1100-EXIT.
+004260     EXIT.
+004270
+004280******************************************************************
+004290*    1150-READ-CHECKPOINT - IF THE CONTROL CARD ASKED FOR A
+004300*                           RESTART, READ THE LAST CHECKPOINT SO
+004310*                           2100-READ-INPUT CAN SKIP RECORDS THIS
+004320*                           RUN HAS ALREADY COMPLETED, AND SEED
+004330*                           THIS RUN'S COUNTERS FROM THE COUNTS
+004340*                           SAVED IN THAT CHECKPOINT SO THE FINAL
+004350*                           AUDIT RECORD AND CIPHCTL REPORT THE
+004360*                           WHOLE FILE'S TOTALS, NOT JUST THE
+004370*                           RESTARTED SEGMENT'S.
+004380******************************************************************
+004390 1150-READ-CHECKPOINT.
+004400
+004410     MOVE 0 TO CZ-CKPT-LAST-SEQ-NO.
+004420
+004430     IF CZ-PARM-RESTART-YES
+004440         OPEN INPUT CIPHCKPT
+004450         IF CZ-CIPHCKPT-OK
+004460             READ CIPHCKPT INTO CZ-CHECKPOINT-RECORD
+004470                 AT END
+004480                     MOVE 0 TO CZ-CKPT-LAST-SEQ-NO
+004490                 NOT AT END
+004500                     MOVE CZ-CKPT-RECS-READ    TO CZ-RECS-READ
+004510                     MOVE CZ-CKPT-RECS-WRITTEN TO CZ-RECS-WRITTEN
+004520                     MOVE CZ-CKPT-RECS-REJECTED
+004530                         TO CZ-RECS-REJECTED
+004540             END-READ
+004550             CLOSE CIPHCKPT
+004560         END-IF
+004570     END-IF.
+004580
+004590 1150-EXIT.
+004600     EXIT.
+004610
+004620******************************************************************
+004630*    1200-WRITE-RPT-HEADING - WRITE THE EXCEPTIONS REPORT HEADING
+004640******************************************************************
+004650 1200-WRITE-RPT-HEADING.
+004660
+004670     MOVE "CAESAR-CIPHER VALIDATION EXCEPTIONS REPORT"
+004680         TO CIPHXRPT-RECORD.
+004690     WRITE CIPHXRPT-RECORD.
+004700     MOVE SPACES TO CIPHXRPT-RECORD.
+004710     WRITE CIPHXRPT-RECORD.
+004720
+004730 1200-EXIT.
+004740     EXIT.
+004750
+004760******************************************************************
+004770*    1250-WRITE-RCON-HEADING - WRITE THE RECONCILIATION REPORT
+004780*                              HEADING
+004790******************************************************************
+004800 1250-WRITE-RCON-HEADING.
+004810
+004820     MOVE "CAESAR-CIPHER DECRYPT-ROUNDTRIP RECONCILIATION REPORT"
+004830         TO CIPHRCON-RECORD.
+004840     WRITE CIPHRCON-RECORD.
+004850     MOVE SPACES TO CIPHRCON-RECORD.
+004860     WRITE CIPHRCON-RECORD.
+004870
+004880 1250-EXIT.
+004890     EXIT.
+004900
+004910******************************************************************
+004920*    1260-WRITE-SOLV-HEADING - WRITE THE FREQUENCY-ANALYSIS
+004930*                              CANDIDATE REPORT HEADING
+004940******************************************************************
+004950 1260-WRITE-SOLV-HEADING.
+004960     MOVE "CAESAR-CIPHER SOLVE - FREQUENCY ANALYSIS CANDIDATES"
+004970         TO CIPHSOLV-RECORD.
+004980     WRITE CIPHSOLV-RECORD.
+004990     MOVE SPACES TO CIPHSOLV-RECORD.
+005000     WRITE CIPHSOLV-RECORD.
+005010
+005020 1260-EXIT.
+005030     EXIT.
+005040******************************************************************
+005050*    1300-OPEN-OUTPUT-FILES - OPEN CIPHOUT AND THE REPORT FILES.
+005060*                             A RESTART RUN OPENS THEM EXTEND SO
+005070*                             THE JOB APPENDS TO WHATEVER THE
+005080*                             INTERRUPTED RUN ALREADY WROTE
+005090*                             INSTEAD OF TRUNCATING IT, FALLING
+005100*                             BACK TO OUTPUT IF EXTEND FAILS (NO
+005110*                             SUCH FILE YET) -- THE SAME PATTERN
+005120*                             8100-WRITE-AUDIT-RECORD USES FOR
+005130*                             CIPHAUD. A NORMAL RUN OPENS THEM
+005140*                             OUTPUT AS BEFORE.
+005150******************************************************************
+005160 1300-OPEN-OUTPUT-FILES.
+005170
+005180     IF CZ-PARM-RESTART-YES
+005190         OPEN EXTEND CIPHOUT
+005200         IF NOT CZ-CIPHOUT-OK
+005210             OPEN OUTPUT CIPHOUT
+005220         END-IF
+005230     ELSE
+005240         OPEN OUTPUT CIPHOUT
+005250     END-IF.
+005260     IF NOT CZ-CIPHOUT-OK
+005270         DISPLAY "CAESAR-CIPHER CIPHOUT OPEN FAILED, STATUS "
+005280             CZ-CIPHOUT-STATUS
+005290         MOVE 16 TO RETURN-CODE
+005300         STOP RUN
+005310     END-IF.
+005320
+005330     IF CZ-PARM-RESTART-YES
+005340         OPEN EXTEND CIPHREJ
+005350         IF NOT CZ-CIPHREJ-OK
+005360             OPEN OUTPUT CIPHREJ
+005370         END-IF
+005380         OPEN EXTEND CIPHXRPT
+005390         IF NOT CZ-CIPHXRPT-OK
+005400             OPEN OUTPUT CIPHXRPT
+005410         END-IF
+005420         OPEN EXTEND CIPHRCON
+005430         IF NOT CZ-CIPHRCON-OK
+005440             OPEN OUTPUT CIPHRCON
+005450         END-IF
+005460         OPEN EXTEND CIPHSOLV
+005470         IF NOT CZ-CIPHSOLV-OK
+005480             OPEN OUTPUT CIPHSOLV
+005490         END-IF
+005500     ELSE
+005510         OPEN OUTPUT CIPHREJ
+005520         OPEN OUTPUT CIPHXRPT
+005530         OPEN OUTPUT CIPHRCON
+005540         OPEN OUTPUT CIPHSOLV
+005550     END-IF.
+005560
+005570 1300-EXIT.
+005580     EXIT.
+005590
+005600
+005610******************************************************************
+005620*    2000-PROCESS-FILE - MAIN PROCESSING LOOP, ONE RECORD PER PASS
+005630******************************************************************
+005640 2000-PROCESS-FILE.
+005650
+005660     PERFORM 2150-VALIDATE-RECORD THRU 2150-EXIT.
+005670
+005680     IF CZ-RECORD-VALID
+005690         PERFORM 2200-ENCIPHER-RECORD THRU 2200-EXIT
+005700     END-IF.
+005710
+005720     IF CZ-RECORD-VALID
+005730         PERFORM 2300-WRITE-OUTPUT THRU 2300-EXIT
+005740         PERFORM 2400-RECONCILE-RECORD THRU 2400-EXIT
+005750     ELSE
+005760         PERFORM 2160-WRITE-REJECT THRU 2160-EXIT
+005770     END-IF.
+005780
+005790     IF FUNCTION MOD(CZ-RECS-READ, CZ-CHECKPOINT-INTERVAL) = 0
+005800         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+005810     END-IF.
+005820     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+005830
+005840 2000-EXIT.
+005850     EXIT.
+005860
+005870******************************************************************
+005880*    2100-READ-INPUT - READ MESSAGE RECORDS FROM CIPHIN UNTIL ONE
+005890*                      IS FOUND THAT THIS RUN HAS NOT ALREADY
+005900*                      COMPLETED. ON A NORMAL (NON-RESTART) RUN
+005910*                      THE VERY FIRST RECORD READ ALWAYS
+005920*                      QUALIFIES.
+005930******************************************************************
+005940 2100-READ-INPUT.
+005950
+005960     PERFORM 2110-READ-ONE-RECORD THRU 2110-EXIT
+005970             WITH TEST AFTER
+005980             UNTIL CZ-END-OF-INPUT
+005990                OR NOT CZ-PARM-RESTART-YES
+006000                OR CZ-MSG-SEQ-NO > CZ-CKPT-LAST-SEQ-NO.
+006010
+006020     IF NOT CZ-END-OF-INPUT
+006030         ADD 1 TO CZ-RECS-READ
+006040     END-IF.
+006050
+006060 2100-EXIT.
+006070     EXIT.
+006080
+006090******************************************************************
+006100*    2110-READ-ONE-RECORD - READ A SINGLE MESSAGE RECORD FROM
+006110*                           CIPHIN. RECORDS SKIPPED BY THE
+006120*                           RESTART FILTER ABOVE ARE NOT COUNTED
+006130*                           HERE - ONLY 2100-READ-INPUT COUNTS A
+006140*                           RECORD AS READ, AND ONLY ONCE IT
+006150*                           CLEARS THAT FILTER, SO CZ-RECS-READ
+006160*                           RECONCILES WITH RECS-WRITTEN+RECS-
+006170*                           REJECTED ON A RESTART.
+006180******************************************************************
+006190 2110-READ-ONE-RECORD.
+006200
+006210     READ CIPHIN INTO CZ-MESSAGE-RECORD
+006220         AT END
+006230             MOVE "Y" TO CZ-EOF-SWITCH
+006240             GO TO 2110-EXIT
+006250     END-READ.
+006260
+006270 2110-EXIT.
+006280     EXIT.
+006290
+006300******************************************************************
+006310*    2150-VALIDATE-RECORD - SCREEN THE RECORD BEFORE IT REACHES
+006320*                           THE CIPHER LOGIC. INVALID RECORDS ARE
+006330*                           ROUTED TO CIPHREJ RATHER THAN LEFT TO
+006340*                           PRODUCE GARBAGE OUTPUT SILENTLY.
+006350******************************************************************
+006360 2150-VALIDATE-RECORD.
+006370
+006380     MOVE "Y"    TO CZ-VALID-SWITCH.
+006390     MOVE SPACES TO CZ-REASON-CODE.
+006400     MOVE SPACES TO CZ-REASON-TEXT.
+006410
+006420     IF CZ-MSG-ID = SPACES
+006430         MOVE "N"           TO CZ-VALID-SWITCH
+006440         MOVE "NOID "       TO CZ-REASON-CODE
+006450         MOVE "MESSAGE ID IS BLANK"
+006460             TO CZ-REASON-TEXT
+006470     END-IF.
+006480
+006490     IF CZ-RECORD-VALID AND CZ-MSG-TEXT = SPACES
+006500         MOVE "N"           TO CZ-VALID-SWITCH
+006510         MOVE "EMPTY"       TO CZ-REASON-CODE
+006520         MOVE "MESSAGE TEXT IS BLANK"
+006530             TO CZ-REASON-TEXT
+006540     END-IF.
+006550
+006560     IF CZ-RECORD-VALID AND CIPHIN-RECORD(72:1) NOT = SPACE
+006570         MOVE "N"           TO CZ-VALID-SWITCH
+006580         MOVE "TRUNC"       TO CZ-REASON-CODE
+006590         MOVE "MESSAGE TEXT MAY HAVE BEEN TRUNCATED"
+006600             TO CZ-REASON-TEXT
+006610     END-IF.
+006620
+006630 2150-EXIT.
+006640     EXIT.
+006650
+006660******************************************************************
+006670*    2160-WRITE-REJECT - WRITE THE REJECT RECORD AND ADD ITS LINE
+006680*                        TO THE EXCEPTIONS REPORT
+006690******************************************************************
+006700 2160-WRITE-REJECT.
+006710
+006720     MOVE CZ-MSG-SEQ-NO   TO CZ-REJ-SEQ-NO.
+006730     MOVE CZ-MSG-ID       TO CZ-REJ-MSG-ID.
+006740     MOVE CZ-MSG-TEXT     TO CZ-REJ-TEXT.
+006750     MOVE CZ-REASON-CODE  TO CZ-REJ-REASON-CODE.
+006760     MOVE CZ-REASON-TEXT  TO CZ-REJ-REASON-TEXT.
+006770
+006780     WRITE CIPHREJ-RECORD FROM CZ-REJECT-RECORD.
+006790     ADD 1 TO CZ-RECS-REJECTED.
+006800
+006810     MOVE SPACES TO CIPHXRPT-RECORD.
+006820     STRING "SEQ " CZ-MSG-SEQ-NO
+006830            " ID " CZ-MSG-ID
+006840            " REASON " CZ-REASON-CODE
+006850            " - " CZ-REASON-TEXT
+006860         DELIMITED BY SIZE INTO CIPHXRPT-RECORD.
+006870     WRITE CIPHXRPT-RECORD.
+006880
+006890 2160-EXIT.
+006900     EXIT.
+006910
+006920******************************************************************
+006930*    2200-ENCIPHER-RECORD - CALL THE SHARED CIPHENGN SERVICE TO
+006940*                           SHIFT THE MESSAGE TEXT, THEN TALLY THE
+006950*                           RESULTING LETTERS FOR THE SOLVE REPORT
+006960*                           IF CIPHENGN REJECTS THE PARAMETERS (A
+006970*                           BAD MODE OR A BLANK KEYWORD) THE
+006980*                           RECORD IS FAILED BACK AS INVALID SO
+006990*                           2000-PROCESS-FILE ROUTES IT TO THE
+007000*                           REJECT PATH INSTEAD OF WRITING
+007010*                           WHATEVER IS SITTING IN THE STALE
+007020*                           RESULT-TEXT FIELD.
+007030******************************************************************
+007040 2200-ENCIPHER-RECORD.
+007050
+007060     MOVE FUNCTION LENGTH(FUNCTION TRIM(CZ-MSG-TEXT, TRAILING))
+007070         TO CZ-TEXT-LENGTH.
+007080     IF CZ-TEXT-LENGTH = 0
+007090         MOVE 1 TO CZ-TEXT-LENGTH
+007100     END-IF.
+007110
+007120     MOVE CZ-MSG-SEQ-NO TO CZ-CIP-SEQ-NO.
+007130     MOVE CZ-MSG-ID     TO CZ-CIP-MSG-ID.
+007140     MOVE "E"           TO CZ-CIP-OPERATION.
+007150     MOVE CZ-PARM-MODE  TO CZ-CIP-MODE.
+007160     IF CZ-PARM-MODE-KEYWORD
+007170         MOVE CZ-PARM-KEYWORD TO CZ-CIP-KEY-USED
+007180     ELSE
+007190         MOVE CZ-SHIFT-KEY TO CZ-CIP-KEY-USED
+007200     END-IF.
+007210
+007220     MOVE "E"             TO CZ-ENG-OPERATION.
+007230     MOVE CZ-PARM-MODE    TO CZ-ENG-KEY-MODE.
+007240     MOVE CZ-SHIFT-KEY    TO CZ-ENG-SHIFT-KEY.
+007250     MOVE CZ-PARM-KEYWORD TO CZ-ENG-KEYWORD.
+007260     MOVE CZ-MSG-TEXT     TO CZ-ENG-TEXT.
+007270     CALL "CIPHENGN" USING CZ-ENGINE-PARMS.
+007280
+007290     IF NOT CZ-ENG-OK
+007300         MOVE "N"     TO CZ-VALID-SWITCH
+007310         MOVE "ENGER" TO CZ-REASON-CODE
+007320         MOVE "CIPHENGN REJECTED THE CIPHER PARAMETERS"
+007330             TO CZ-REASON-TEXT
+007340         GO TO 2200-EXIT
+007350     END-IF.
+007360
+007370     MOVE CZ-ENG-RESULT-TEXT TO CZ-CIP-TEXT.
+007380
+007390     MOVE 1 TO CZ-CHAR-INDEX.
+007400     PERFORM 2215-TALLY-FREQUENCY THRU 2215-EXIT
+007410             WITH TEST AFTER
+007420             UNTIL CZ-CHAR-INDEX > CZ-TEXT-LENGTH.
+007430
+007440 2200-EXIT.
+007450     EXIT.
+007460
+007470******************************************************************
+007480*    2215-TALLY-FREQUENCY - CLASSIFY THE CIPHERTEXT CHARACTER
+007490*                           JUST PRODUCED BY CIPHENGN AND, FOR
+007500*                           ALPHA CHARACTERS, COUNT IT INTO THE
+007510*                           OBSERVED-FREQUENCY TABLE FOR THE
+007520*                           SOLVE REPORT. UPPER AND LOWER CASE
+007530*                           FOLD INTO THE SAME BUCKET; DIGITS AND
+007540*                           PUNCTUATION DO NOT PARTICIPATE IN THE
+007550*                           LETTER-FREQUENCY SCORING.
+007560******************************************************************
+007570 2215-TALLY-FREQUENCY.
+007580
+007590     MOVE FUNCTION ORD(CZ-CIP-TEXT(CZ-CHAR-INDEX:1))
+007600         TO CZ-CHAR-CODE.
+007610
+007620     EVALUATE TRUE
+007630         WHEN CZ-CHAR-CODE >= 66 AND CZ-CHAR-CODE <= 91
+007640             MOVE "U" TO CZ-CHAR-CLASS
+007650             MOVE 66  TO CZ-RANGE-BASE
+007660         WHEN CZ-CHAR-CODE >= 98 AND CZ-CHAR-CODE <= 123
+007670             MOVE "L" TO CZ-CHAR-CLASS
+007680             MOVE 98  TO CZ-RANGE-BASE
+007690         WHEN CZ-CHAR-CODE >= 49 AND CZ-CHAR-CODE <= 58
+007700             MOVE "D" TO CZ-CHAR-CLASS
+007710             MOVE 49  TO CZ-RANGE-BASE
+007720         WHEN OTHER
+007730             MOVE "O" TO CZ-CHAR-CLASS
+007740     END-EVALUATE.
+007750
+007760     IF NOT CZ-CHAR-IS-OTHER AND NOT CZ-CHAR-IS-DIGIT
+007770         COMPUTE CZ-SOLV-LETTER-OFFSET =
+007780             CZ-CHAR-CODE - CZ-RANGE-BASE + 1
+007790         ADD 1 TO CZ-OBSERVED-FREQ(CZ-SOLV-LETTER-OFFSET)
+007800     END-IF.
+007810
+007820     ADD 1 TO CZ-CHAR-INDEX.
+007830
+007840 2215-EXIT.
+007850     EXIT.
+007860******************************************************************
+007870*    2300-WRITE-OUTPUT - WRITE ONE CIPHERED RECORD TO CIPHOUT
+007880******************************************************************
+007890 2300-WRITE-OUTPUT.
+007900
+007910     WRITE CIPHOUT-RECORD FROM CZ-CIPHER-RECORD.
+007920     ADD 1 TO CZ-RECS-WRITTEN.
+007930
+007940 2300-EXIT.
+007950     EXIT.
+007960
+007970******************************************************************
+007980*    2400-RECONCILE-RECORD - DECIPHER THE JUST-CIPHERED TEXT
+007990*                            BACK THROUGH THE SAME SHIFT LOGIC
+008000*                            AND COMPARE IT TO THE ORIGINAL
+008010*                            MESSAGE, SO A BAD KEY OR A
+008020*                            CHARACTER-CLASS BUG SHOWS UP THE DAY
+008030*                            IT HAPPENS RATHER THAN WHEN SOMEONE
+008040*                            TRIES TO READ THE CIPHERTEXT BACK. A
+008050*                            CIPHENGN PARAMETER REJECTION IS ALSO
+008060*                            REPORTED HERE, SINCE THE RECORD WAS
+008070*                            ALREADY WRITTEN TO CIPHOUT BY THE
+008080*                            TIME THIS PARAGRAPH RUNS.
+008090******************************************************************
+008100 2400-RECONCILE-RECORD.
+008110
+008120     MOVE "D"             TO CZ-ENG-OPERATION.
+008130     MOVE CZ-PARM-MODE    TO CZ-ENG-KEY-MODE.
+008140     MOVE CZ-SHIFT-KEY    TO CZ-ENG-SHIFT-KEY.
+008150     MOVE CZ-PARM-KEYWORD TO CZ-ENG-KEYWORD.
+008160     MOVE CZ-CIP-TEXT     TO CZ-ENG-TEXT.
+008170     CALL "CIPHENGN" USING CZ-ENGINE-PARMS.
+008180
+008190     IF NOT CZ-ENG-OK
+008200         ADD 1 TO CZ-RECS-MISMATCHED
+008210         MOVE SPACES TO CIPHRCON-RECORD
+008220         STRING "SEQ " CZ-MSG-SEQ-NO
+008230                " ID " CZ-MSG-ID
+008240                " - CIPHENGN REJECTED DECRYPT PARAMETERS"
+008250             DELIMITED BY SIZE INTO CIPHRCON-RECORD
+008260         WRITE CIPHRCON-RECORD
+008270     ELSE
+008280         IF CZ-ENG-RESULT-TEXT(1:CZ-TEXT-LENGTH)
+008290                 = CZ-MSG-TEXT(1:CZ-TEXT-LENGTH)
+008300             ADD 1 TO CZ-RECS-RECONCILED
+008310         ELSE
+008320             ADD 1 TO CZ-RECS-MISMATCHED
+008330             MOVE SPACES TO CIPHRCON-RECORD
+008340             STRING "SEQ " CZ-MSG-SEQ-NO
+008350                    " ID " CZ-MSG-ID
+008360                    " - DECRYPT DID NOT MATCH ORIGINAL TEXT"
+008370                 DELIMITED BY SIZE INTO CIPHRCON-RECORD
+008380             WRITE CIPHRCON-RECORD
+008390         END-IF
+008400     END-IF.
+008410
+008420 2400-EXIT.
+008430     EXIT.
+008440
+008450******************************************************************
+008460*    2500-WRITE-CHECKPOINT - REWRITE CIPHCKPT WITH THE SEQUENCE
+008470*                            NUMBER OF THE MOST RECENTLY COMPLETED
+008480*                            RECORD AND THE COUNTS SO FAR, SO A
+008490*                            RESTARTED RUN KNOWS WHERE TO PICK UP
+008500******************************************************************
+008510 2500-WRITE-CHECKPOINT.
+008520
+008530     MOVE CZ-MSG-SEQ-NO    TO CZ-CKPT-LAST-SEQ-NO.
+008540     MOVE CZ-RECS-READ     TO CZ-CKPT-RECS-READ.
+008550     MOVE CZ-RECS-WRITTEN  TO CZ-CKPT-RECS-WRITTEN.
+008560     MOVE CZ-RECS-REJECTED TO CZ-CKPT-RECS-REJECTED.
+008570
+008580     OPEN OUTPUT CIPHCKPT.
+008590     WRITE CIPHCKPT-RECORD FROM CZ-CHECKPOINT-RECORD.
+008600     CLOSE CIPHCKPT.
+008610
+008620 2500-EXIT.
+008630     EXIT.
+008640
+008650******************************************************************
+008660*    8000-FINALIZE - CLOSE FILES AND DISPLAY RUN TOTALS
+008670******************************************************************
+008680 8000-FINALIZE.
+008690
+008700     CLOSE CIPHIN.
+008710     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT.
+008720     CLOSE CIPHOUT.
+008730     CLOSE CIPHREJ.
+008740     CLOSE CIPHXRPT.
+008750     CLOSE CIPHRCON.
+008760
+008770     PERFORM 9000-RUN-FREQUENCY-ANALYSIS THRU 9000-EXIT.
+008780     CLOSE CIPHSOLV.
+008790
+008800     PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT.
+008810
+008820     DISPLAY "CAESAR-CIPHER RECORDS READ       : "
+008830         CZ-RECS-READ.
+008840     DISPLAY "CAESAR-CIPHER RECORDS WRITTEN    : "
+008850         CZ-RECS-WRITTEN.
+008860     DISPLAY "CAESAR-CIPHER RECORDS REJECTED   : "
+008870         CZ-RECS-REJECTED.
+008880     DISPLAY "CAESAR-CIPHER RECORDS RECONCILED : "
+008890         CZ-RECS-RECONCILED.
+008900     DISPLAY "CAESAR-CIPHER RECORDS MISMATCHED : "
+008910         CZ-RECS-MISMATCHED.
+008920
+008930 8000-EXIT.
+008940     EXIT.
+008950
+008960******************************************************************
+008970*    8100-WRITE-AUDIT-RECORD - APPEND ONE AUDIT RECORD TO CIPHAUD
+008980*                              RECORDING WHO RAN THE JOB, WHEN,
+008990*                              WITH WHICH KEY/MODE, AND THE
+009000*                              RECORD COUNTS FOR THE RUN.
+009010******************************************************************
+009020 8100-WRITE-AUDIT-RECORD.
+009030
+009040     MOVE FUNCTION CURRENT-DATE TO CZ-CURRENT-DATETIME.
+009050
+009060     STRING CZ-CDT-YEAR  "-" CZ-CDT-MONTH "-" CZ-CDT-DAY
+009070         DELIMITED BY SIZE INTO CZ-AUD-DATE-DISPLAY.
+009080     STRING CZ-CDT-HOURS ":" CZ-CDT-MINUTES ":" CZ-CDT-SECONDS
+009090         DELIMITED BY SIZE INTO CZ-AUD-TIME-DISPLAY.
+009100
+009110     COMPUTE CZ-RUN-END-SECS = (CZ-CDT-HOURS * 3600)
+009120         + (CZ-CDT-MINUTES * 60) + CZ-CDT-SECONDS.
+009130     IF CZ-RUN-END-SECS >= CZ-RUN-START-SECS
+009140         COMPUTE CZ-RUN-DURATION-SECS =
+009150             CZ-RUN-END-SECS - CZ-RUN-START-SECS
+009160     ELSE
+009170         COMPUTE CZ-RUN-DURATION-SECS =
+009180             CZ-RUN-END-SECS + 86400 - CZ-RUN-START-SECS
+009190     END-IF.
+009200
+009210     MOVE CZ-AUD-DATE-DISPLAY   TO CZ-AUD-RUN-DATE.
+009220     MOVE CZ-AUD-TIME-DISPLAY   TO CZ-AUD-RUN-TIME.
+009230     MOVE CZ-PARM-OPERATOR-ID   TO CZ-AUD-OPERATOR.
+009240     MOVE "E"                  TO CZ-AUD-OPERATION.
+009250     MOVE CZ-PARM-MODE          TO CZ-AUD-MODE.
+009260     IF CZ-PARM-MODE-KEYWORD
+009270         MOVE CZ-PARM-KEYWORD  TO CZ-AUD-KEY-USED
+009280     ELSE
+009290         MOVE CZ-SHIFT-KEY     TO CZ-AUD-KEY-USED
+009300     END-IF.
+009310     MOVE CZ-RECS-READ          TO CZ-AUD-RECS-IN.
+009320     MOVE CZ-RECS-WRITTEN       TO CZ-AUD-RECS-OUT.
+009330     MOVE CZ-RECS-REJECTED      TO CZ-AUD-RECS-REJ.
+009340     MOVE CZ-RUN-DURATION-SECS  TO CZ-AUD-RUN-DURATION.
+009350
+009360     OPEN EXTEND CIPHAUD.
+009370     IF NOT CZ-CIPHAUD-OK
+009380         OPEN OUTPUT CIPHAUD
+009390     END-IF.
+009400     WRITE CIPHAUD-RECORD FROM CZ-AUDIT-RECORD.
+009410     CLOSE CIPHAUD.
+009420
+009430 8100-EXIT.
+009440     EXIT.
+009450
+009460******************************************************************
+009470*    9000-RUN-FREQUENCY-ANALYSIS - SCORE EACH OF THE 26 CANDIDATE
+009480*                                  SHIFTS AGAINST STANDARD ENGLISH
+009490*                                  LETTER FREQUENCY AND WRITE A
+009500*                                  RANKED CANDIDATE LIST TO
+009510*                                  CIPHSOLV, MOST-LIKELY KEY
+009520*                                  FIRST. ONLY MEANINGFUL WHEN A
+009530*                                  SINGLE SHIFT WAS USED FOR THE
+009540*                                  WHOLE RUN.
+009550******************************************************************
+009560 9000-RUN-FREQUENCY-ANALYSIS.
+009570
+009580     IF CZ-PARM-MODE-KEYWORD
+009590         MOVE "FREQUENCY ANALYSIS NOT APPLICABLE - KEYWORD"
+009600             TO CIPHSOLV-RECORD
+009610         WRITE CIPHSOLV-RECORD
+009620         MOVE "MODE WAS USED FOR THIS RUN, NOT A SINGLE SHIFT"
+009630             TO CIPHSOLV-RECORD
+009640         WRITE CIPHSOLV-RECORD
+009650     ELSE
+009660         PERFORM 9010-SCORE-CANDIDATES THRU 9010-EXIT
+009670         PERFORM 9040-RANK-AND-REPORT  THRU 9040-EXIT
+009680     END-IF.
+009690
+009700 9000-EXIT.
+009710     EXIT.
+009720
+009730******************************************************************
+009740*    9010-SCORE-CANDIDATES - COMPUTE A CORRELATION SCORE FOR EACH
+009750*                            OF THE 26 POSSIBLE SHIFTS
+009760******************************************************************
+009770 9010-SCORE-CANDIDATES.
+009780
+009790     PERFORM 9015-SCORE-ONE-SHIFT THRU 9015-EXIT
+009800             VARYING CZ-SOLV-K FROM 1 BY 1 UNTIL CZ-SOLV-K > 26.
+009810
+009820 9010-EXIT.
+009830     EXIT.
+009840
+009850******************************************************************
+009860*    9015-SCORE-ONE-SHIFT - SCORE ONE CANDIDATE SHIFT BY SUMMING
+009870*                           THE OBSERVED FREQUENCY OF EACH LETTER
+009880*                           IT WOULD DECIPHER TO, WEIGHTED BY THAT
+009890*                           LETTER'S EXPECTED ENGLISH FREQUENCY
+009900******************************************************************
+009910 9015-SCORE-ONE-SHIFT.
+009920
+009930     COMPUTE CZ-CAND-SHIFT(CZ-SOLV-K) = CZ-SOLV-K - 1.
+009940     MOVE 0 TO CZ-CAND-SCORE(CZ-SOLV-K).
+009950     MOVE "N" TO CZ-CAND-RANKED(CZ-SOLV-K).
+009960
+009970     PERFORM 9020-ACCUM-SCORE THRU 9020-EXIT
+009980             VARYING CZ-SOLV-I FROM 1 BY 1 UNTIL CZ-SOLV-I > 26.
+009990
+010000 9015-EXIT.
+010010     EXIT.
+010020
+010030******************************************************************
+010040*    9020-ACCUM-SCORE - ADD ONE ENGLISH-LETTER TERM TO THE RUNNING
+010050*                       SCORE FOR THE SHIFT BEING EVALUATED
+010060******************************************************************
+010070 9020-ACCUM-SCORE.
+010080
+010090     COMPUTE CZ-SOLV-IDX =
+010100         FUNCTION MOD(CZ-SOLV-I + CZ-SOLV-K - 2, 26) + 1.
+010110
+010120     COMPUTE CZ-CAND-SCORE(CZ-SOLV-K) =
+010130         CZ-CAND-SCORE(CZ-SOLV-K)
+010140         + CZ-OBSERVED-FREQ(CZ-SOLV-IDX)
+010150             * CZ-ENGLISH-FREQ(CZ-SOLV-I).
+010160
+010170 9020-EXIT.
+010180     EXIT.
+010190
+010200******************************************************************
+010210*    9040-RANK-AND-REPORT - REPEATEDLY PICK THE HIGHEST-SCORING
+010220*                           CANDIDATE NOT YET LISTED AND WRITE IT
+010230*                           TO CIPHSOLV, PRODUCING A MOST-LIKELY-
+010240*                           FIRST RANKED LIST OF ALL 26 SHIFTS
+010250******************************************************************
+010260 9040-RANK-AND-REPORT.
+010270
+010280     PERFORM 9050-FIND-AND-WRITE-BEST THRU 9050-EXIT
+010290             VARYING CZ-SOLV-RANK FROM 1 BY 1
+010300             UNTIL CZ-SOLV-RANK > 26.
+010310
+010320 9040-EXIT.
+010330     EXIT.
+010340
+010350******************************************************************
+010360*    9050-FIND-AND-WRITE-BEST - FIND THE BEST REMAINING CANDIDATE
+010370*                               AND WRITE ONE REPORT LINE FOR IT
+010380******************************************************************
+010390 9050-FIND-AND-WRITE-BEST.
+010400
+010410     MOVE 0 TO CZ-SOLV-BEST-SUB.
+010420     PERFORM 9060-CHECK-CANDIDATE THRU 9060-EXIT
+010430             VARYING CZ-SOLV-I FROM 1 BY 1 UNTIL CZ-SOLV-I > 26.
+010440
+010450     MOVE "Y" TO CZ-CAND-RANKED(CZ-SOLV-BEST-SUB).
+010460
+010470     MOVE SPACES TO CIPHSOLV-RECORD.
+010480     STRING "RANK " CZ-SOLV-RANK
+010490            "  CANDIDATE SHIFT " CZ-CAND-SHIFT(CZ-SOLV-BEST-SUB)
+010500            "  SCORE " CZ-CAND-SCORE(CZ-SOLV-BEST-SUB)
+010510         DELIMITED BY SIZE INTO CIPHSOLV-RECORD.
+010520     WRITE CIPHSOLV-RECORD.
+010530
+010540 9050-EXIT.
+010550     EXIT.
+010560
+010570******************************************************************
+010580*    9060-CHECK-CANDIDATE - COMPARE ONE CANDIDATE'S SCORE AGAINST
+010590*                           THE BEST FOUND SO FAR THIS PASS
+010600******************************************************************
+010610 9060-CHECK-CANDIDATE.
+010620
+010630     IF NOT CZ-CAND-ALREADY-RANKED(CZ-SOLV-I)
+010640         IF CZ-SOLV-BEST-SUB = 0
+010650             OR CZ-CAND-SCORE(CZ-SOLV-I) >
+010660                CZ-CAND-SCORE(CZ-SOLV-BEST-SUB)
+010670                 MOVE CZ-SOLV-I TO CZ-SOLV-BEST-SUB
+010680         END-IF
+010690     END-IF.
+010700
+010710 9060-EXIT.
+010720     EXIT.
+010730
+010740 END PROGRAM CAESAR-CIPHER.
