@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK   : CZCKPTRC
+      *    DESCRIPTION : CHECKPOINT RECORD WRITTEN PERIODICALLY DURING
+      *                  A CAESAR CIPHER BATCH RUN SO AN INTERRUPTED
+      *                  OVERNIGHT JOB CAN BE RESTARTED WITHOUT
+      *                  REPROCESSING RECORDS ALREADY COMPLETED.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    08/09/26   SMS   INITIAL VERSION.
+      ******************************************************************
+       01  CZ-CHECKPOINT-RECORD.
+           05  CZ-CKPT-LAST-SEQ-NO     PIC 9(06).
+           05  CZ-CKPT-RECS-READ       PIC 9(06).
+           05  CZ-CKPT-RECS-WRITTEN    PIC 9(06).
+           05  CZ-CKPT-RECS-REJECTED   PIC 9(06).
