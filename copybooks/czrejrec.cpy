@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK   : CZREJREC
+      *    DESCRIPTION : REJECT RECORD LAYOUT FOR MESSAGES THAT FAIL
+      *                  VALIDATION BEFORE REACHING THE CIPHER LOGIC.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    08/09/26   SMS   INITIAL VERSION.
+      ******************************************************************
+       01  CZ-REJECT-RECORD.
+           05  CZ-REJ-SEQ-NO           PIC 9(06).
+           05  CZ-REJ-MSG-ID           PIC X(06).
+           05  CZ-REJ-TEXT             PIC X(60).
+           05  CZ-REJ-REASON-CODE      PIC X(05).
+           05  CZ-REJ-REASON-TEXT      PIC X(40).
