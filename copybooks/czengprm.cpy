@@ -0,0 +1,31 @@
+      ******************************************************************
+      *    COPYBOOK   : CZENGPRM
+      *    DESCRIPTION : CALL PARAMETERS FOR THE CIPHENGN CIPHERING
+      *                  SERVICE. ANY PROGRAM IN THE BATCH SUITE THAT
+      *                  NEEDS TO ENCRYPT OR DECRYPT A SHORT TEXT FIELD
+      *                  CAN COPY THIS LAYOUT AND CALL "CIPHENGN" USING
+      *                  IT INSTEAD OF REIMPLEMENTING THE SHIFT LOGIC.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    08/09/26   SMS   INITIAL VERSION.
+      *    08/09/26   SMS   ADDED CZ-ENG-BAD-KEYWORD SO A CALLER IN
+      *                     KEYWORD MODE WITH A BLANK KEYWORD GETS A
+      *                     REJECTION BACK INSTEAD OF A SILENT BOGUS
+      *                     SHIFT.
+      ******************************************************************
+       01  CZ-ENGINE-PARMS.
+           05  CZ-ENG-OPERATION        PIC X(01).
+               88  CZ-ENG-OP-ENCRYPT           VALUE "E".
+               88  CZ-ENG-OP-DECRYPT           VALUE "D".
+           05  CZ-ENG-KEY-MODE         PIC X(01).
+               88  CZ-ENG-MODE-SINGLE          VALUE "S".
+               88  CZ-ENG-MODE-KEYWORD         VALUE "K".
+           05  CZ-ENG-SHIFT-KEY        PIC 9(02).
+           05  CZ-ENG-KEYWORD          PIC X(20).
+           05  CZ-ENG-TEXT             PIC X(60).
+           05  CZ-ENG-RESULT-TEXT      PIC X(60).
+           05  CZ-ENG-RETURN-CODE      PIC 9(02).
+               88  CZ-ENG-OK                   VALUE 00.
+               88  CZ-ENG-BAD-OPERATION        VALUE 90.
+               88  CZ-ENG-BAD-KEY-MODE         VALUE 91.
+               88  CZ-ENG-BAD-KEYWORD          VALUE 92.
