@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    COPYBOOK   : CZPARMRC
+      *    DESCRIPTION : JOB CONTROL CARD FOR THE CAESAR CIPHER BATCH
+      *                  JOB. READ ONCE AT THE START OF EACH RUN TO
+      *                  SELECT THE KEYING MODE AND KEY VALUE.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    08/09/26   SMS   INITIAL VERSION - SINGLE SHIFT KEY AND
+      *                     KEYWORD (VIGENERE-STYLE) MODES.
+      *    08/09/26   SMS   ADDED OPERATOR ID FOR THE RUN AUDIT LOG.
+      *    08/09/26   SMS   ADDED THE RESTART SWITCH SO AN OPERATOR CAN
+      *                     RESUME AN INTERRUPTED RUN FROM ITS LAST
+      *                     CHECKPOINT INSTEAD OF REPROCESSING CIPHIN
+      *                     FROM RECORD ONE.
+      ******************************************************************
+       01  CZ-PARM-RECORD.
+           05  CZ-PARM-MODE            PIC X(01).
+               88  CZ-PARM-MODE-SINGLE         VALUE "S".
+               88  CZ-PARM-MODE-KEYWORD        VALUE "K".
+           05  CZ-PARM-SHIFT-KEY       PIC 9(02).
+           05  CZ-PARM-KEYWORD         PIC X(20).
+           05  CZ-PARM-OPERATOR-ID     PIC X(08).
+           05  CZ-PARM-RESTART-SWITCH  PIC X(01).
+               88  CZ-PARM-RESTART-YES         VALUE "Y".
+               88  CZ-PARM-RESTART-NO          VALUE "N".
