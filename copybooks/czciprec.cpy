@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK   : CZCIPREC
+      *    DESCRIPTION : OUTPUT RECORD LAYOUT FOR CIPHERED MESSAGES
+      *                  PRODUCED BY THE CAESAR CIPHER BATCH JOB.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    08/09/26   SMS   INITIAL VERSION - FILE-DRIVEN OUTPUT.
+      ******************************************************************
+       01  CZ-CIPHER-RECORD.
+           05  CZ-CIP-SEQ-NO           PIC 9(06).
+           05  CZ-CIP-MSG-ID           PIC X(06).
+           05  CZ-CIP-TEXT             PIC X(60).
+           05  CZ-CIP-OPERATION        PIC X(01).
+           05  CZ-CIP-MODE             PIC X(01).
+           05  CZ-CIP-KEY-USED         PIC X(20).
