@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK   : CZMSGREC
+      *    DESCRIPTION : INPUT MESSAGE RECORD LAYOUT FOR THE CAESAR
+      *                  CIPHER BATCH JOB. ONE RECORD PER OVERNIGHT
+      *                  EXTRACT MESSAGE.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    08/09/26   SMS   INITIAL VERSION - FILE-DRIVEN INPUT.
+      ******************************************************************
+       01  CZ-MESSAGE-RECORD.
+           05  CZ-MSG-SEQ-NO           PIC 9(06).
+           05  CZ-MSG-ID               PIC X(06).
+           05  CZ-MSG-TEXT             PIC X(60).
