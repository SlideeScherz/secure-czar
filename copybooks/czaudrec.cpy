@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    COPYBOOK   : CZAUDREC
+      *    DESCRIPTION : AUDIT TRAIL RECORD WRITTEN ONCE PER CAESAR
+      *                  CIPHER BATCH RUN, SO A COMPLIANCE REVIEW CAN
+      *                  ANSWER WHO CIPHERED WHAT WITH WHICH KEY ON
+      *                  WHICH DATE WITHOUT DIGGING THROUGH JOB LOGS.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    08/09/26   SMS   INITIAL VERSION.
+      *    08/09/26   SMS   ADDED RUN DURATION (ELAPSED SECONDS) SO THE
+      *                     DAILY CONTROL REPORT (CIPHSUMM) CAN SHOW
+      *                     HOW LONG EACH RUN TOOK.
+      ******************************************************************
+       01  CZ-AUDIT-RECORD.
+           05  CZ-AUD-RUN-DATE         PIC X(10).
+           05  CZ-AUD-RUN-TIME         PIC X(08).
+           05  CZ-AUD-OPERATOR         PIC X(08).
+           05  CZ-AUD-OPERATION        PIC X(01).
+           05  CZ-AUD-MODE             PIC X(01).
+           05  CZ-AUD-KEY-USED         PIC X(20).
+           05  CZ-AUD-RECS-IN          PIC 9(06).
+           05  CZ-AUD-RECS-OUT         PIC 9(06).
+           05  CZ-AUD-RECS-REJ         PIC 9(06).
+           05  CZ-AUD-RUN-DURATION     PIC 9(06).
