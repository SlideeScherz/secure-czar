@@ -0,0 +1,290 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     CIPHSUMM.
+000120 AUTHOR.         S M SCHERZ.
+000130 INSTALLATION.   BATCH SYSTEMS GROUP.
+000140 DATE-WRITTEN.   08/09/26.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    MODIFICATION HISTORY
+000180*    DATE       INIT  DESCRIPTION
+000190*    08/09/26   SMS   INITIAL VERSION. RUNS AS THE LAST STEP IN
+000200*                     THE CIPHER BATCH JOB STREAM. READS THE
+000210*                     CIPHAUD AUDIT TRAIL AND PRINTS ONE PAGE-
+000220*                     HEADERED CONTROL REPORT COVERING EVERY RUN
+000230*                     LOGGED FOR TODAY, SO OPERATIONS HAS ONE
+000240*                     PAGE TO CHECK EACH MORNING INSTEAD OF
+000250*                     SCROLLING THE RAW JOB LOG.
+000260*    08/09/26   SMS   THE IN/OUT/REJ/SECS HEADING LABELS DID NOT
+000270*                     LINE UP WITH THEIR DATA COLUMNS. REPLACED
+000280*                     THE HARDCODED HEADING LITERAL WITH FIELDS
+000290*                     THE SAME WIDTH AS THE DETAIL LINE'S NUMERIC
+000300*                     FIELDS, JUSTIFIED RIGHT, SO THE HEADING
+000310*                     ALWAYS TRACKS 2200-WRITE-DETAIL-LINE'S
+000320*                     COLUMN LAYOUT.
+000330******************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT CIPHAUD ASSIGN TO "CIPHAUD"
+000390            ORGANIZATION IS LINE SEQUENTIAL
+000400            FILE STATUS IS CZ-CIPHAUD-STATUS.
+000410
+000420     SELECT CIPHCTL ASSIGN TO "CIPHCTL"
+000430            ORGANIZATION IS LINE SEQUENTIAL
+000440            FILE STATUS IS CZ-CIPHCTL-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  CIPHAUD
+000490     RECORDING MODE IS F.
+000500 01  CIPHAUD-RECORD             PIC X(72).
+000510
+000520 FD  CIPHCTL
+000530     RECORDING MODE IS F.
+000540 01  CIPHCTL-RECORD             PIC X(80).
+000550
+000560 WORKING-STORAGE SECTION.
+000570******************************************************************
+000580*    RECORD WORK AREA - COPYBOOK
+000590******************************************************************
+000600     COPY czaudrec.
+000610
+000620******************************************************************
+000630*    FILE STATUS AND SWITCHES
+000640******************************************************************
+000650 77  CZ-CIPHAUD-STATUS          PIC X(02) VALUE SPACES.
+000660     88  CZ-CIPHAUD-OK                    VALUE "00".
+000670     88  CZ-CIPHAUD-EOF                   VALUE "10".
+000680
+000690 77  CZ-CIPHCTL-STATUS          PIC X(02) VALUE SPACES.
+000700     88  CZ-CIPHCTL-OK                    VALUE "00".
+000710
+000720 77  CZ-EOF-SWITCH              PIC X(01) VALUE "N".
+000730     88  CZ-END-OF-INPUT                  VALUE "Y".
+000740
+000750******************************************************************
+000760*    RUN DATE/TIME - USED TO SELECT TODAY'S AUDIT RECORDS AND TO
+000770*    STAMP THE REPORT HEADING
+000780******************************************************************
+000790 01  CZ-CURRENT-DATETIME.
+000800     05  CZ-CDT-DATE.
+000810         10  CZ-CDT-YEAR         PIC 9(04).
+000820         10  CZ-CDT-MONTH        PIC 9(02).
+000830         10  CZ-CDT-DAY          PIC 9(02).
+000840     05  CZ-CDT-TIME.
+000850         10  CZ-CDT-HOURS        PIC 9(02).
+000860         10  CZ-CDT-MINUTES      PIC 9(02).
+000870         10  CZ-CDT-SECONDS      PIC 9(02).
+000880     05  FILLER                  PIC X(07).
+000890
+000900 77  CZ-TODAY-DISPLAY           PIC X(10) VALUE SPACES.
+000910
+000920******************************************************************
+000930*    REPORT ACCUMULATORS
+000940******************************************************************
+000950 77  CZ-CTL-RUN-COUNT           PIC 9(04) VALUE 0.
+000960 77  CZ-CTL-TOT-RECS-IN         PIC 9(06) VALUE 0.
+000970 77  CZ-CTL-TOT-RECS-OUT        PIC 9(06) VALUE 0.
+000980 77  CZ-CTL-TOT-RECS-REJ        PIC 9(06) VALUE 0.
+000990 77  CZ-CTL-TOT-DURATION        PIC 9(06) VALUE 0.
+001000
+001010******************************************************************
+001020*    DETAIL-LINE COLUMN HEADINGS - EACH ONE IS THE SAME WIDTH AS
+001030*    THE DATA FIELD IT SITS OVER IN 2200-WRITE-DETAIL-LINE, AND
+001040*    JUSTIFIED RIGHT SO THE LABEL LINES UP WITH ITS RIGHT-
+001050*    ALIGNED NUMERIC FIELD REGARDLESS OF LABEL LENGTH.
+001060******************************************************************
+001070 77  CZ-CTL-HDG-IN              PIC X(06) JUSTIFIED RIGHT
+001080                                VALUE "IN".
+001090 77  CZ-CTL-HDG-OUT             PIC X(06) JUSTIFIED RIGHT
+001100                                VALUE "OUT".
+001110 77  CZ-CTL-HDG-REJ             PIC X(06) JUSTIFIED RIGHT
+001120                                VALUE "REJ".
+001130 77  CZ-CTL-HDG-SECS            PIC X(06) JUSTIFIED RIGHT
+001140                                VALUE "SECS".
+001150
+001160 PROCEDURE DIVISION.
+001170******************************************************************
+001180*    0000-MAINLINE
+001190******************************************************************
+001200 0000-MAINLINE.
+001210
+001220     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001230     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001240             UNTIL CZ-END-OF-INPUT.
+001250     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001260
+001270     STOP RUN.
+001280
+001290******************************************************************
+001300*    1000-INITIALIZE - OPEN FILES, ESTABLISH TODAY'S DATE, WRITE
+001310*                      THE REPORT HEADING, AND PRIME THE READ
+001320******************************************************************
+001330 1000-INITIALIZE.
+001340
+001350     OPEN INPUT  CIPHAUD.
+001360     OPEN OUTPUT CIPHCTL.
+001370
+001380     IF NOT CZ-CIPHAUD-OK
+001390         SET CZ-END-OF-INPUT TO TRUE
+001400     END-IF.
+001410
+001420     MOVE FUNCTION CURRENT-DATE TO CZ-CURRENT-DATETIME.
+001430     STRING CZ-CDT-YEAR  "-" CZ-CDT-MONTH "-" CZ-CDT-DAY
+001440         DELIMITED BY SIZE INTO CZ-TODAY-DISPLAY.
+001450
+001460     PERFORM 1200-WRITE-RPT-HEADING THRU 1200-EXIT.
+001470
+001480     IF NOT CZ-END-OF-INPUT
+001490         PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT
+001500     END-IF.
+001510
+001520 1000-EXIT.
+001530     EXIT.
+001540
+001550******************************************************************
+001560*    1200-WRITE-RPT-HEADING - WRITE THE PAGE HEADING FOR THE
+001570*                             DAILY CONTROL REPORT
+001580******************************************************************
+001590 1200-WRITE-RPT-HEADING.
+001600
+001610     MOVE "CAESAR-CIPHER DAILY CONTROL REPORT   PAGE 0001"
+001620         TO CIPHCTL-RECORD.
+001630     WRITE CIPHCTL-RECORD.
+001640
+001650     MOVE SPACES TO CIPHCTL-RECORD.
+001660     STRING "RUN DATE: " CZ-TODAY-DISPLAY
+001670         DELIMITED BY SIZE INTO CIPHCTL-RECORD.
+001680     WRITE CIPHCTL-RECORD.
+001690
+001700     MOVE SPACES TO CIPHCTL-RECORD.
+001710     WRITE CIPHCTL-RECORD.
+001720
+001730     MOVE "TIME     OPERATOR OP MODE KEY-USED             "
+001740         TO CIPHCTL-RECORD.
+001750     STRING CIPHCTL-RECORD(1:49)
+001760            CZ-CTL-HDG-IN  " "
+001770            CZ-CTL-HDG-OUT " "
+001780            CZ-CTL-HDG-REJ " "
+001790            CZ-CTL-HDG-SECS
+001800         DELIMITED BY SIZE INTO CIPHCTL-RECORD.
+001810     WRITE CIPHCTL-RECORD.
+001820
+001830     MOVE SPACES TO CIPHCTL-RECORD.
+001840     WRITE CIPHCTL-RECORD.
+001850
+001860 1200-EXIT.
+001870     EXIT.
+001880
+001890******************************************************************
+001900*    2000-PROCESS-RECORD - LIST TODAY'S AUDIT RECORDS AND ROLL
+001910*                          THEIR COUNTS INTO THE REPORT TOTALS
+001920******************************************************************
+001930 2000-PROCESS-RECORD.
+001940
+001950     IF CZ-AUD-RUN-DATE = CZ-TODAY-DISPLAY
+001960         PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT
+001970     END-IF.
+001980
+001990     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT.
+002000
+002010 2000-EXIT.
+002020     EXIT.
+002030
+002040******************************************************************
+002050*    2100-READ-AUDIT-RECORD - READ THE NEXT AUDIT RECORD
+002060******************************************************************
+002070 2100-READ-AUDIT-RECORD.
+002080
+002090     READ CIPHAUD INTO CZ-AUDIT-RECORD
+002100         AT END
+002110             SET CZ-END-OF-INPUT TO TRUE
+002120     END-READ.
+002130
+002140 2100-EXIT.
+002150     EXIT.
+002160
+002170******************************************************************
+002180*    2200-WRITE-DETAIL-LINE - PRINT ONE RUN'S DETAIL LINE AND
+002190*                             ADD IT INTO THE RUNNING TOTALS
+002200******************************************************************
+002210 2200-WRITE-DETAIL-LINE.
+002220
+002230     MOVE SPACES TO CIPHCTL-RECORD.
+002240     STRING CZ-AUD-RUN-TIME  " "
+002250             CZ-AUD-OPERATOR  " "
+002260             CZ-AUD-OPERATION "  "
+002270             CZ-AUD-MODE      "    "
+002280             CZ-AUD-KEY-USED  " "
+002290         DELIMITED BY SIZE INTO CIPHCTL-RECORD.
+002300
+002310     STRING CIPHCTL-RECORD(1:49)
+002320             CZ-AUD-RECS-IN  " "
+002330             CZ-AUD-RECS-OUT " "
+002340             CZ-AUD-RECS-REJ " "
+002350             CZ-AUD-RUN-DURATION
+002360         DELIMITED BY SIZE INTO CIPHCTL-RECORD.
+002370
+002380     WRITE CIPHCTL-RECORD.
+002390
+002400     ADD 1                    TO CZ-CTL-RUN-COUNT.
+002410     ADD CZ-AUD-RECS-IN       TO CZ-CTL-TOT-RECS-IN.
+002420     ADD CZ-AUD-RECS-OUT      TO CZ-CTL-TOT-RECS-OUT.
+002430     ADD CZ-AUD-RECS-REJ      TO CZ-CTL-TOT-RECS-REJ.
+002440     ADD CZ-AUD-RUN-DURATION  TO CZ-CTL-TOT-DURATION.
+002450
+002460 2200-EXIT.
+002470     EXIT.
+002480
+002490******************************************************************
+002500*    8000-FINALIZE - PRINT THE GRAND TOTAL LINE AND CLOSE FILES
+002510******************************************************************
+002520 8000-FINALIZE.
+002530
+002540     PERFORM 8100-WRITE-TOTALS THRU 8100-EXIT.
+002550
+002560     CLOSE CIPHAUD.
+002570     CLOSE CIPHCTL.
+002580
+002590     DISPLAY "CIPHSUMM RUNS REPORTED TODAY     : "
+002600         CZ-CTL-RUN-COUNT.
+002610     DISPLAY "CIPHSUMM TOTAL RECORDS CIPHERED  : "
+002620         CZ-CTL-TOT-RECS-OUT.
+002630     DISPLAY "CIPHSUMM TOTAL RECORDS REJECTED  : "
+002640         CZ-CTL-TOT-RECS-REJ.
+002650
+002660 8000-EXIT.
+002670     EXIT.
+002680
+002690******************************************************************
+002700*    8100-WRITE-TOTALS - WRITE THE GRAND TOTAL LINE FOR THE DAY
+002710******************************************************************
+002720 8100-WRITE-TOTALS.
+002730
+002740     MOVE SPACES TO CIPHCTL-RECORD.
+002750     WRITE CIPHCTL-RECORD.
+002760
+002770     STRING "RUNS: " CZ-CTL-RUN-COUNT
+002780             "   TOTAL IN: "  CZ-CTL-TOT-RECS-IN
+002790             "   TOTAL OUT: " CZ-CTL-TOT-RECS-OUT
+002800         DELIMITED BY SIZE INTO CIPHCTL-RECORD.
+002810     WRITE CIPHCTL-RECORD.
+002820
+002830     MOVE SPACES TO CIPHCTL-RECORD.
+002840     STRING "TOTAL REJECTED: " CZ-CTL-TOT-RECS-REJ
+002850             "   TOTAL ELAPSED SECS: " CZ-CTL-TOT-DURATION
+002860         DELIMITED BY SIZE INTO CIPHCTL-RECORD.
+002870     WRITE CIPHCTL-RECORD.
+002880
+002890     IF CZ-CTL-RUN-COUNT = 0
+002900         MOVE SPACES TO CIPHCTL-RECORD
+002910         STRING "NO CIPHER RUNS LOGGED FOR " CZ-TODAY-DISPLAY
+002920             DELIMITED BY SIZE INTO CIPHCTL-RECORD
+002930         WRITE CIPHCTL-RECORD
+002940     END-IF.
+002950
+002960 8100-EXIT.
+002970     EXIT.
+002980
+002990 END PROGRAM CIPHSUMM.
