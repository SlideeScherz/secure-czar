@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     CIPHENGN.
+000120 AUTHOR.         S M SCHERZ.
+000130 INSTALLATION.   BATCH SYSTEMS GROUP.
+000140 DATE-WRITTEN.   08/09/26.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    MODIFICATION HISTORY
+000180*    DATE       INIT  DESCRIPTION
+000190*    08/09/26   SMS   INITIAL VERSION. PULLED THE CHARACTER SHIFT
+000200*                     LOGIC OUT FROM BEHIND CAESAR-CIPHER'S OWN
+000210*                     FILE I/O SO OTHER PROGRAMS IN THE BATCH
+000220*                     SUITE CAN CALL "CIPHENGN" USING CZ-ENGINE-
+000230*                     PARMS (COPY CZENGPRM) TO ENCRYPT OR DECRYPT
+000240*                     A TEXT FIELD AS A SERVICE, WITHOUT CARRYING
+000250*                     AROUND THEIR OWN COPY OF THE SHIFT LOGIC.
+000260*    08/09/26   SMS   TRIMMED TEXT/KEYWORD LENGTH ON TRAILING
+000270*                     SPACES ONLY -- A FULL TRIM ALSO DROPPED
+000280*                     LEADING SPACES, UNDERCOUNTING THE SPAN OF
+000290*                     TEXT ELIGIBLE FIELDS THAT BEGIN WITH ONE.
+000300*                     CAESAR-CIPHER NOW CALLS THIS PROGRAM RATHER
+000310*                     THAN KEEPING ITS OWN COPY OF THIS LOGIC.
+000320*    08/09/26   SMS   REJECT A BLANK KEYWORD IN KEYWORD MODE.
+000330*                     PREVIOUSLY A BLANK CZ-ENG-KEYWORD LEFT
+000340*                     CZ-KEY-POSITION AT 1 AND READ A SPACE
+000350*                     (ORD 33) AS THE SHIFT CHARACTER, WHICH
+000360*                     BECAME AN UNSIGNED 33-POSITION SHIFT (66
+000370*                     SUBTRACTED FROM 33 WRAPS PAST ZERO IN AN
+000380*                     UNSIGNED PIC 99) INSTEAD OF BEING REJECTED.
+000390******************************************************************
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420 DATA DIVISION.
+000430 WORKING-STORAGE SECTION.
+000440******************************************************************
+000450*    CIPHER CONTROL FIELDS - SAME ALGORITHM AS CAESAR-CIPHER'S
+000460*    OWN 2200/2205/2207/2210 PARAGRAPHS, SCOPED TO ONE CALL
+000470******************************************************************
+000480 77  CZ-SHIFT-KEY               PIC 99    VALUE 0.
+000490 77  CZ-CHAR-INDEX              PIC 99    VALUE 1.
+000500 77  CZ-TEXT-LENGTH             PIC 99    VALUE 0.
+000510 77  CZ-CHAR-CODE               PIC 999   VALUE 0.
+000520 77  CZ-RANGE-BASE              PIC 999   VALUE 0.
+000530 77  CZ-EFFECTIVE-SHIFT         PIC 99    VALUE 0.
+000540 77  CZ-KEYWORD-LENGTH          PIC 99    VALUE 0.
+000550 77  CZ-KEY-POSITION            PIC 99    VALUE 1.
+000560 77  CZ-RANGE-SIZE              PIC 99    VALUE 26.
+000570 77  CZ-SIGNED-SHIFT            PIC S99   VALUE 0.
+000580 77  CZ-CHAR-CLASS              PIC X(01) VALUE SPACE.
+000590     88  CZ-CHAR-IS-UPPER-ALPHA          VALUE "U".
+000600     88  CZ-CHAR-IS-LOWER-ALPHA          VALUE "L".
+000610     88  CZ-CHAR-IS-DIGIT                VALUE "D".
+000620     88  CZ-CHAR-IS-OTHER                VALUE "O".
+000630
+000640 LINKAGE SECTION.
+000650     COPY czengprm.
+000660
+000670 PROCEDURE DIVISION USING CZ-ENGINE-PARMS.
+000680******************************************************************
+000690*    0000-MAINLINE
+000700******************************************************************
+000710 0000-MAINLINE.
+000720
+000730     PERFORM 1000-VALIDATE-PARMS THRU 1000-EXIT.
+000740
+000750     IF CZ-ENG-OK
+000760         PERFORM 2000-CIPHER-TEXT THRU 2000-EXIT
+000770     END-IF.
+000780
+000790     GOBACK.
+000800
+000810******************************************************************
+000820*    1000-VALIDATE-PARMS - REJECT AN UNKNOWN OPERATION OR KEY
+000830*                          MODE, OR A BLANK KEYWORD IN KEYWORD
+000840*                          MODE, BEFORE TOUCHING THE TEXT
+000850******************************************************************
+000860 1000-VALIDATE-PARMS.
+000870
+000880     MOVE 00 TO CZ-ENG-RETURN-CODE.
+000890
+000900     IF NOT CZ-ENG-OP-ENCRYPT AND NOT CZ-ENG-OP-DECRYPT
+000910         MOVE 90 TO CZ-ENG-RETURN-CODE
+000920     END-IF.
+000930
+000940     IF CZ-ENG-OK
+000950         IF NOT CZ-ENG-MODE-SINGLE AND NOT CZ-ENG-MODE-KEYWORD
+000960             MOVE 91 TO CZ-ENG-RETURN-CODE
+000970         END-IF
+000980     END-IF.
+000990
+001000     IF CZ-ENG-OK
+001010         IF CZ-ENG-MODE-KEYWORD AND CZ-ENG-KEYWORD = SPACES
+001020             MOVE 92 TO CZ-ENG-RETURN-CODE
+001030         END-IF
+001040     END-IF.
+001050
+001060 1000-EXIT.
+001070     EXIT.
+001080
+001090******************************************************************
+001100*    2000-CIPHER-TEXT - SHIFT EVERY CHARACTER OF CZ-ENG-TEXT INTO
+001110*                       CZ-ENG-RESULT-TEXT
+001120******************************************************************
+001130 2000-CIPHER-TEXT.
+001140
+001150     MOVE CZ-ENG-TEXT TO CZ-ENG-RESULT-TEXT.
+001160
+001170     MOVE FUNCTION LENGTH(FUNCTION TRIM(CZ-ENG-TEXT, TRAILING))
+001180         TO CZ-TEXT-LENGTH.
+001190     IF CZ-TEXT-LENGTH = 0
+001200         MOVE 1 TO CZ-TEXT-LENGTH
+001210     END-IF.
+001220
+001230     IF CZ-ENG-MODE-KEYWORD
+001240         MOVE FUNCTION LENGTH(FUNCTION TRIM(CZ-ENG-KEYWORD,
+001250             TRAILING))
+001260             TO CZ-KEYWORD-LENGTH
+001270     ELSE
+001280         MOVE CZ-ENG-SHIFT-KEY TO CZ-SHIFT-KEY
+001290     END-IF.
+001300
+001310     MOVE 1 TO CZ-CHAR-INDEX.
+001320     MOVE 1 TO CZ-KEY-POSITION.
+001330     PERFORM 2200-ENGINE-CIPHER-CHAR THRU 2200-EXIT
+001340             WITH TEST AFTER
+001350             UNTIL CZ-CHAR-INDEX > CZ-TEXT-LENGTH.
+001360
+001370 2000-EXIT.
+001380     EXIT.
+001390
+001400******************************************************************
+001410*    2200-ENGINE-CIPHER-CHAR - SHIFT ONE CHARACTER. CZ-ENG-
+001420*                              OPERATION SELECTS THE DIRECTION
+001430*                              DIRECTLY, THE SAME WAY IT DOES
+001440*                              THROUGH THE COPYBOOK'S CALLER.
+001450******************************************************************
+001460 2200-ENGINE-CIPHER-CHAR.
+001470
+001480     PERFORM 2210-CLASSIFY-CHAR THRU 2210-EXIT.
+001490
+001500     IF NOT CZ-CHAR-IS-OTHER
+001510         PERFORM 2220-DETERMINE-SHIFT THRU 2220-EXIT
+001520         IF CZ-ENG-OP-DECRYPT
+001530             COMPUTE CZ-SIGNED-SHIFT = 0 - CZ-EFFECTIVE-SHIFT
+001540         ELSE
+001550             MOVE CZ-EFFECTIVE-SHIFT TO CZ-SIGNED-SHIFT
+001560         END-IF
+001570         COMPUTE CZ-CHAR-CODE =
+001580             FUNCTION MOD((CZ-CHAR-CODE - CZ-RANGE-BASE
+001590                                        + CZ-SIGNED-SHIFT),
+001600                          CZ-RANGE-SIZE)
+001610             + CZ-RANGE-BASE
+001620         MOVE FUNCTION CHAR(CZ-CHAR-CODE)
+001630             TO CZ-ENG-RESULT-TEXT(CZ-CHAR-INDEX:1)
+001640     END-IF.
+001650
+001660     ADD 1 TO CZ-CHAR-INDEX.
+001670
+001680 2200-EXIT.
+001690     EXIT.
+001700
+001710******************************************************************
+001720*    2210-CLASSIFY-CHAR - IDENTIFY THE CHARACTER CLASS OF THE
+001730*                         CURRENT POSITION
+001740******************************************************************
+001750 2210-CLASSIFY-CHAR.
+001760
+001770     MOVE FUNCTION ORD(CZ-ENG-RESULT-TEXT(CZ-CHAR-INDEX:1))
+001780         TO CZ-CHAR-CODE.
+001790
+001800     EVALUATE TRUE
+001810         WHEN CZ-CHAR-CODE >= 66 AND CZ-CHAR-CODE <= 91
+001820             MOVE "U" TO CZ-CHAR-CLASS
+001830             MOVE 66  TO CZ-RANGE-BASE
+001840             MOVE 26  TO CZ-RANGE-SIZE
+001850         WHEN CZ-CHAR-CODE >= 98 AND CZ-CHAR-CODE <= 123
+001860             MOVE "L" TO CZ-CHAR-CLASS
+001870             MOVE 98  TO CZ-RANGE-BASE
+001880             MOVE 26  TO CZ-RANGE-SIZE
+001890         WHEN CZ-CHAR-CODE >= 49 AND CZ-CHAR-CODE <= 58
+001900             MOVE "D" TO CZ-CHAR-CLASS
+001910             MOVE 49  TO CZ-RANGE-BASE
+001920             MOVE 10  TO CZ-RANGE-SIZE
+001930         WHEN OTHER
+001940             MOVE "O" TO CZ-CHAR-CLASS
+001950     END-EVALUATE.
+001960
+001970 2210-EXIT.
+001980     EXIT.
+001990
+002000******************************************************************
+002010*    2220-DETERMINE-SHIFT - RESOLVE THE SHIFT FOR THE CURRENT
+002020*                           CHARACTER POSITION, CYCLING THROUGH
+002030*                           THE KEYWORD IN KEYWORD MODE
+002040******************************************************************
+002050 2220-DETERMINE-SHIFT.
+002060
+002070     IF CZ-ENG-MODE-KEYWORD
+002080         IF CZ-KEY-POSITION > CZ-KEYWORD-LENGTH
+002090             MOVE 1 TO CZ-KEY-POSITION
+002100         END-IF
+002110         MOVE FUNCTION ORD(CZ-ENG-KEYWORD(CZ-KEY-POSITION:1))
+002120             TO CZ-EFFECTIVE-SHIFT
+002130         SUBTRACT 66 FROM CZ-EFFECTIVE-SHIFT
+002140         ADD 1 TO CZ-KEY-POSITION
+002150     ELSE
+002160         IF CZ-SHIFT-KEY > 26
+002170             MOVE FUNCTION MOD(CZ-SHIFT-KEY, 26) TO CZ-SHIFT-KEY
+002180         END-IF
+002190         MOVE CZ-SHIFT-KEY TO CZ-EFFECTIVE-SHIFT
+002200     END-IF.
+002210
+002220 2220-EXIT.
+002230     EXIT.
+002240
+002250 END PROGRAM CIPHENGN.
